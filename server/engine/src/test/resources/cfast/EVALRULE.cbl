@@ -0,0 +1,55 @@
+      * Copyright (c) 2025 Broadcom.
+      * The term "Broadcom" refers to Broadcom Inc. and/or its subsidiaries.
+      *
+      * This program and the accompanying materials are made
+      * available under the terms of the Eclipse Public License 2.0
+      * which is available at https://www.eclipse.org/legal/epl-2.0/
+      *
+      * SPDX-License-Identifier: EPL-2.0
+      *
+      * Contributors:
+      *    Broadcom, Inc. - initial API and implementation
+      *
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *    2026-08-08  RJH  INITIAL VERSION - EVALUATION RULE PULLED  *
+      *                     OUT OF EVAL SO IT CAN BE CALLED FROM      *
+      *                     OTHER JOBS WITHOUT DUPLICATING LOGIC.     *
+      *****************************************************************
+      *****************************************************************
+      *  EVALRULE APPLIES THE PER-RECORD EVALUATION RULE TO A NUM1    *
+      *  VALUE ALREADY KNOWN TO BE NUMERIC AND IN BUSINESS RANGE.     *
+      *  CALLING PROGRAMS PASS THE VALUE, THE PASS/FAIL THRESHOLD,    *
+      *  AND RECEIVE BACK A ONE-CHARACTER RESULT FLAG OF 'P' (PASSED) *
+      *  OR 'F' (FAILED). A CALLER THAT PASSES ZERO FOR THE THRESHOLD *
+      *  GETS THE BUILT-IN DEFAULT, SO OLDER CALLERS THAT ONLY KNOW   *
+      *  ABOUT THE NUM1/FLAG PAIR STILL WORK UNCHANGED.               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVALRULE.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  EVALRULE-DEFAULT-THRESHOLD      PIC 9(09) VALUE 250000000.
+       77  EVALRULE-EFFECTIVE-THRESHOLD    PIC 9(09) VALUE ZERO.
+       LINKAGE SECTION.
+       01  EVALRULE-NUM1                   PIC 9(09).
+       01  EVALRULE-RESULT-FLAG            PIC X(01).
+           88  EVALRULE-PASSED                        VALUE 'P'.
+           88  EVALRULE-FAILED                        VALUE 'F'.
+       01  EVALRULE-THRESHOLD              PIC 9(09).
+       PROCEDURE DIVISION USING EVALRULE-NUM1 EVALRULE-RESULT-FLAG
+               EVALRULE-THRESHOLD.
+       0000-MAINLINE.
+           IF EVALRULE-THRESHOLD = ZERO
+               MOVE EVALRULE-DEFAULT-THRESHOLD
+                   TO EVALRULE-EFFECTIVE-THRESHOLD
+           ELSE
+               MOVE EVALRULE-THRESHOLD TO EVALRULE-EFFECTIVE-THRESHOLD
+           END-IF.
+           IF EVALRULE-NUM1 >= EVALRULE-EFFECTIVE-THRESHOLD
+               SET EVALRULE-PASSED TO TRUE
+           ELSE
+               SET EVALRULE-FAILED TO TRUE
+           END-IF.
+           GOBACK.

@@ -0,0 +1,29 @@
+      * Copyright (c) 2025 Broadcom.
+      * The term "Broadcom" refers to Broadcom Inc. and/or its subsidiaries.
+      *
+      * This program and the accompanying materials are made
+      * available under the terms of the Eclipse Public License 2.0
+      * which is available at https://www.eclipse.org/legal/epl-2.0/
+      *
+      * SPDX-License-Identifier: EPL-2.0
+      *
+      * Contributors:
+      *    Broadcom, Inc. - initial API and implementation
+      *
+      *****************************************************************
+      *  EVALCHK  -  EVAL CHECKPOINT RECORD (DD EVALCHK)               *
+      *              WRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS SO   *
+      *              A RESTART CAN RESUME PAST THE LAST ONE WRITTEN.   *
+      *              CARRIES THE FULL SET OF RUN ACCUMULATORS SO A    *
+      *              RESTARTED RUN CAN RESTORE THEM RATHER THAN        *
+      *              STARTING THEM OVER AT ZERO.                       *
+      *****************************************************************
+       01  EVAL-CHKPT-RECORD.
+           05  EVAL-CHKPT-COUNT            PIC 9(09).
+           05  EVAL-CHKPT-RECORDS-READ     PIC 9(09).
+           05  EVAL-CHKPT-RECORDS-REJ      PIC 9(09).
+           05  EVAL-CHKPT-NUM1-TOTAL       PIC S9(11).
+           05  EVAL-CHKPT-NUM1-MIN         PIC 9(09).
+           05  EVAL-CHKPT-NUM1-MAX         PIC 9(09).
+           05  EVAL-CHKPT-CHECKPOINTS      PIC 9(09).
+           05  FILLER                      PIC X(15).

@@ -0,0 +1,18 @@
+      * Copyright (c) 2025 Broadcom.
+      * The term "Broadcom" refers to Broadcom Inc. and/or its subsidiaries.
+      *
+      * This program and the accompanying materials are made
+      * available under the terms of the Eclipse Public License 2.0
+      * which is available at https://www.eclipse.org/legal/epl-2.0/
+      *
+      * SPDX-License-Identifier: EPL-2.0
+      *
+      * Contributors:
+      *    Broadcom, Inc. - initial API and implementation
+      *
+      *****************************************************************
+      *  EVALRPT  -  EVAL SUMMARY REPORT LINE (DD EVALRPT)            *
+      *              GENERIC PRINT LINE, THE DETAIL LAYOUTS LIVE IN   *
+      *              WORKING-STORAGE AND ARE MOVED IN BEFORE WRITE.   *
+      *****************************************************************
+       01  EVAL-RPT-RECORD                 PIC X(133).

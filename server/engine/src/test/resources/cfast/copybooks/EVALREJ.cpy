@@ -0,0 +1,23 @@
+      * Copyright (c) 2025 Broadcom.
+      * The term "Broadcom" refers to Broadcom Inc. and/or its subsidiaries.
+      *
+      * This program and the accompanying materials are made
+      * available under the terms of the Eclipse Public License 2.0
+      * which is available at https://www.eclipse.org/legal/epl-2.0/
+      *
+      * SPDX-License-Identifier: EPL-2.0
+      *
+      * Contributors:
+      *    Broadcom, Inc. - initial API and implementation
+      *
+      *****************************************************************
+      *  EVALREJ  -  EVAL EXCEPTION/REJECT RECORD (DD EVALREJ)        *
+      *****************************************************************
+       01  EVAL-REJECT-RECORD.
+           05  EVAL-REJECT-KEY.
+               10  EVAL-REJECT-BATCH-NBR   PIC 9(04).
+               10  EVAL-REJECT-SEQ-NBR     PIC 9(04).
+           05  EVAL-REJECT-NUM1            PIC 9(09).
+           05  EVAL-REJECT-REASON-CODE     PIC X(02).
+           05  EVAL-REJECT-REASON-TEXT     PIC X(40).
+           05  FILLER                      PIC X(21).

@@ -0,0 +1,23 @@
+      * Copyright (c) 2025 Broadcom.
+      * The term "Broadcom" refers to Broadcom Inc. and/or its subsidiaries.
+      *
+      * This program and the accompanying materials are made
+      * available under the terms of the Eclipse Public License 2.0
+      * which is available at https://www.eclipse.org/legal/epl-2.0/
+      *
+      * SPDX-License-Identifier: EPL-2.0
+      *
+      * Contributors:
+      *    Broadcom, Inc. - initial API and implementation
+      *
+      *****************************************************************
+      *  EVALREC   -  EVAL TRANSACTION INPUT RECORD (DD EVALIN)       *
+      *               FIXED BLOCK, LRECL 80                           *
+      *****************************************************************
+       01  EVAL-IN-RECORD.
+           05  EVAL-IN-KEY.
+               10  EVAL-IN-BATCH-NBR       PIC 9(04).
+               10  EVAL-IN-SEQ-NBR         PIC 9(04).
+           05  EVAL-IN-NUM1                PIC 9(09).
+           05  EVAL-IN-DATE                PIC 9(08).
+           05  FILLER                      PIC X(55).

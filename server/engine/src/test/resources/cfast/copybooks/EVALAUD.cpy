@@ -0,0 +1,23 @@
+      * Copyright (c) 2025 Broadcom.
+      * The term "Broadcom" refers to Broadcom Inc. and/or its subsidiaries.
+      *
+      * This program and the accompanying materials are made
+      * available under the terms of the Eclipse Public License 2.0
+      * which is available at https://www.eclipse.org/legal/epl-2.0/
+      *
+      * SPDX-License-Identifier: EPL-2.0
+      *
+      * Contributors:
+      *    Broadcom, Inc. - initial API and implementation
+      *
+      *****************************************************************
+      *  EVALAUD  -  EVAL AUDIT TRAIL RECORD (DD EVALAUD)              *
+      *              ONE RECORD APPENDED PER EXECUTION.                *
+      *****************************************************************
+       01  EVAL-AUDIT-RECORD.
+           05  EVAL-AUDIT-RUN-DATE         PIC 9(06).
+           05  EVAL-AUDIT-RUN-TIME         PIC 9(06).
+           05  EVAL-AUDIT-RECORDS-READ     PIC 9(09).
+           05  EVAL-AUDIT-RECORDS-REJ      PIC 9(09).
+           05  EVAL-AUDIT-CHECKPT-COUNT    PIC 9(09).
+           05  FILLER                      PIC X(41).

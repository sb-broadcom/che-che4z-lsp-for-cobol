@@ -0,0 +1,26 @@
+      * Copyright (c) 2025 Broadcom.
+      * The term "Broadcom" refers to Broadcom Inc. and/or its subsidiaries.
+      *
+      * This program and the accompanying materials are made
+      * available under the terms of the Eclipse Public License 2.0
+      * which is available at https://www.eclipse.org/legal/epl-2.0/
+      *
+      * SPDX-License-Identifier: EPL-2.0
+      *
+      * Contributors:
+      *    Broadcom, Inc. - initial API and implementation
+      *
+      *****************************************************************
+      *  EVALCTL  -  EVAL CONTROL CARD (DD SYSIN)                      *
+      *              ONE CARD READ AT PROGRAM START.                   *
+      *****************************************************************
+       01  EVAL-CONTROL-CARD.
+           05  EVAL-CTL-RUN-MODE           PIC X(01).
+               88  EVAL-CTL-MODE-REPORT-ONLY       VALUE 'R'.
+               88  EVAL-CTL-MODE-REJECT-AND-RPT    VALUE 'B'.
+           05  EVAL-CTL-NUM1-MIN-LIMIT     PIC 9(09).
+           05  EVAL-CTL-NUM1-MAX-LIMIT     PIC 9(09).
+           05  EVAL-CTL-RESTART-CHECKPT-NBR
+                                           PIC 9(09).
+           05  EVAL-CTL-EVAL-THRESHOLD     PIC 9(09).
+           05  FILLER                      PIC X(43).

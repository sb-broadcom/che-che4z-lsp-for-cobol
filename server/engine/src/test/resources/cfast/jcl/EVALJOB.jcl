@@ -0,0 +1,47 @@
+//EVALJOB  JOB (ACCTNO),'EVAL BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  EVALJOB - RUN EVAL AGAINST THE OVERNIGHT TRANSACTION FILE.   *
+//*                                                                *
+//*  STEP CONDITION CODES SET BY EVAL, TESTED BY THE SCHEDULER:    *
+//*     RC=0   CLEAN RUN, NO REJECTS                               *
+//*     RC=4   CLEAN RUN, ONE OR MORE REJECTS WRITTEN TO EVALREJ   *
+//*     RC=8   ABEND - AN OUTPUT/INPUT DATASET FAILED TO OPEN      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EVAL
+//STEPLIB  DD  DSN=PROD.EVAL.LOADLIB,DISP=SHR
+//EVALIN   DD  DSN=PROD.EVAL.TRANS.DAILY,DISP=SHR
+//EVALRPT  DD  SYSOUT=*
+//EVALREJ  DD  DSN=PROD.EVAL.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EVALCHK  DD  DSN=PROD.EVAL.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EVALAUD  DD  DSN=PROD.EVAL.AUDIT,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//* SYSIN CONTROL CARD - COLUMNS PER COPYBOOK EVALCTL:
+//*   1      RUN MODE (R=REPORT-ONLY, B=REJECT-AND-REPORT)
+//*   2-10   NUM1 MINIMUM (BUSINESS RANGE)
+//*   11-19  NUM1 MAXIMUM (BUSINESS RANGE)
+//*   20-28  RESTART CHECKPOINT NUMBER (0 = START AT RECORD ONE)
+//*   29-37  EVALUATION PASS/FAIL THRESHOLD (0 = USE EVALRULE DEFAULT)
+//*
+//SYSIN    DD  *
+B000000001500000000000000000000000000
+/*
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//* STEP020 IS BYPASSED WHEN STEP010 COMES BACK CLEAN (RC=0) AND
+//* RUNS OTHERWISE (RC=4 REJECTS, RC=8 ABEND) SO OPERATIONS CAN
+//* SEE WHAT WAS WRITTEN TO PROD.EVAL.REJECTS FOR REVIEW.
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSUT1   DD  DSN=PROD.EVAL.REJECTS,DISP=SHR
+//SYSUT2   DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSPRINT DD  SYSOUT=*

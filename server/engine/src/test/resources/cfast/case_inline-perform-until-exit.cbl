@@ -10,14 +10,419 @@
       * Contributors:
       *    Broadcom, Inc. - initial API and implementation
       *
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *    2026-08-08  RJH  ADD EVAL-IN INPUT DATASET AND RECORD      *
+      *                     LAYOUT SO WS-NUM1 IS DRIVEN BY A REAL     *
+      *                     TRANSACTION RECORD.                       *
+      *    2026-08-08  RJH  REPLACE THE GO TO PAR1 SHORT-CIRCUIT WITH *
+      *                     A REAL READ LOOP DRIVEN BY WS-EOF-SWITCH. *
+      *    2026-08-08  RJH  ADD EVAL-RPT SUMMARY REPORT WRITTEN FROM  *
+      *                     PAR1 BEFORE STOP RUN.                    *
+      *    2026-08-08  RJH  ADD VALIDATE-NUM1 NUMERIC/RANGE CHECK     *
+      *                     AND ROUTE FAILING RECORDS TO 2300-        *
+      *                     HANDLE-EXCEPTION.                        *
+      *    2026-08-08  RJH  ADD EVAL-REJECT OUTPUT DATASET SO FAILING *
+      *                     RECORDS ARE WRITTEN WITH A REASON CODE    *
+      *                     INSTEAD OF JUST BEING COUNTED.            *
+      *    2026-08-08  RJH  ADD CHECKPOINT/RESTART SUPPORT AROUND THE *
+      *                     MAIN READ LOOP - EVAL-CHKPT WRITTEN EVERY *
+      *                     N RECORDS, EVAL-RESTART READ AT START.    *
+      *    2026-08-08  RJH  PULL THE PER-RECORD EVALUATION RULE OUT   *
+      *                     INTO CALLABLE EVALRULE, LEAVING EVAL AS   *
+      *                     THE FILE-HANDLING DRIVER.                *
+      *    2026-08-08  RJH  SET RETURN-CODE (0/4/8) FROM PAR1 AND THE *
+      *                     OPEN CHECKS SO THE EVALJOB STEP CAN       *
+      *                     BRANCH ON THE CONDITION CODE.             *
+      *    2026-08-08  RJH  APPEND AN EVAL-AUDIT RECORD EACH RUN SO   *
+      *                     OPERATIONS CAN CONFIRM EVAL RAN AND WHAT  *
+      *                     IT TOUCHED WITHOUT READING SYSOUT.        *
+      *    2026-08-08  RJH  ADD A SYSIN CONTROL CARD FOR THE NUM1     *
+      *                     THRESHOLDS, RUN-MODE FLAG AND RESTART     *
+      *                     CHECKPOINT NUMBER. THE STANDALONE         *
+      *                     EVAL-RESTART DATASET ADDED EARLIER IS     *
+      *                     RETIRED - THE RESTART CHECKPOINT NUMBER   *
+      *                     NOW TRAVELS ON THE CONTROL CARD INSTEAD   *
+      *                     OF A SEPARATE ONE-FIELD DATASET.          *
+      *    2026-08-08  RJH  WIDEN WS-RPT-VALUE SO NUM1 TOTAL NO       *
+      *                     LONGER TRUNCATES AT ORDINARY VOLUMES,     *
+      *                     REPORT AND AUDIT THE ACTUAL COUNT OF      *
+      *                     EVAL-CHKPT RECORDS WRITTEN INSTEAD OF     *
+      *                     RESTATING RECORDS READ, AND PASS THE      *
+      *                     EVALUATION THRESHOLD INTO EVALRULE FROM   *
+      *                     THE CONTROL CARD SO IT IS CONFIGURABLE.   *
+      *    2026-08-08  RJH  A RESTART NOW ACTUALLY RESTORES THE RUN   *
+      *                     TOTALS FROM EVAL-CHKPT INSTEAD OF JUST    *
+      *                     SKIPPING RE-VALIDATION - EVAL-CHKPT IS    *
+      *                     OPENED INPUT AND READ FORWARD TO THE      *
+      *                     MATCHING CHECKPOINT BEFORE PROCESSING     *
+      *                     RESUMES, AND RECORDS READ IS COUNTED      *
+      *                     ONLY FOR RECORDS ACTUALLY PROCESSED SO    *
+      *                     THE RESTARTED RUN'S TOTALS STAY IN STEP   *
+      *                     WITH ONE ANOTHER.                        *
+      *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVAL-IN ASSIGN TO EVALIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EVAL-IN-STATUS.
+           SELECT EVAL-RPT ASSIGN TO EVALRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EVAL-RPT-STATUS.
+           SELECT EVAL-REJECT ASSIGN TO EVALREJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EVAL-REJECT-STATUS.
+           SELECT EVAL-CHKPT ASSIGN TO EVALCHK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EVAL-CHKPT-STATUS.
+           SELECT EVAL-AUDIT ASSIGN TO EVALAUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EVAL-AUDIT-STATUS.
+           SELECT EVAL-SYSIN ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EVAL-SYSIN-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EVAL-IN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EVAL-IN-RECORD.
+           COPY EVALREC.
+       FD  EVAL-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EVAL-RPT-RECORD.
+           COPY EVALRPT.
+       FD  EVAL-REJECT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EVAL-REJECT-RECORD.
+           COPY EVALREJ.
+       FD  EVAL-CHKPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EVAL-CHKPT-RECORD.
+           COPY EVALCHK.
+       FD  EVAL-AUDIT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EVAL-AUDIT-RECORD.
+           COPY EVALAUD.
+       FD  EVAL-SYSIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EVAL-CONTROL-CARD.
+           COPY EVALCTL.
        WORKING-STORAGE SECTION.
-       01 WS-NUM1 PIC 9(9).
+       01  WS-NUM1                         PIC 9(9).
+       77  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+           88  WS-EOF-SWITCH-ON                          VALUE 'Y'.
+       77  WS-RECORDS-READ                 PIC 9(09) COMP VALUE ZERO.
+       77  WS-NUM1-TOTAL                   PIC S9(11) COMP-3 VALUE ZERO.
+       77  WS-NUM1-MIN                     PIC 9(09) VALUE 999999999.
+       77  WS-NUM1-MAX                     PIC 9(09) VALUE ZERO.
+       77  WS-RECORDS-REJECTED             PIC 9(09) COMP VALUE ZERO.
+       77  WS-NUM1-MIN-LIMIT               PIC 9(09) VALUE 1.
+       77  WS-NUM1-MAX-LIMIT               PIC 9(09) VALUE 500000000.
+       77  WS-NUM1-VALID-SWITCH            PIC X(01) VALUE 'Y'.
+           88  WS-NUM1-IS-VALID                          VALUE 'Y'.
+           88  WS-NUM1-IS-INVALID                        VALUE 'N'.
+       77  WS-REJECT-REASON-CODE           PIC X(02) VALUE SPACES.
+       77  WS-REJECT-REASON-TEXT           PIC X(40) VALUE SPACES.
+       77  WS-CHECKPOINT-COUNT             PIC 9(09) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-INTERVAL          PIC 9(05) COMP VALUE 1000.
+       77  WS-RESTART-CHECKPOINT-NBR       PIC 9(09) VALUE ZERO.
+       77  WS-EVAL-THRESHOLD               PIC 9(09) VALUE ZERO.
+       77  WS-CHECKPOINTS-WRITTEN          PIC 9(09) COMP VALUE ZERO.
+       77  WS-DIVIDE-QUOTIENT              PIC 9(09) VALUE ZERO.
+       77  WS-DIVIDE-REMAINDER             PIC 9(05) VALUE ZERO.
+       77  WS-EVAL-RESULT-FLAG             PIC X(01) VALUE SPACE.
+           88  WS-EVAL-PASSED                            VALUE 'P'.
+           88  WS-EVAL-FAILED                            VALUE 'F'.
+       77  WS-EVAL-IN-STATUS               PIC X(02) VALUE '00'.
+       77  WS-EVAL-RPT-STATUS              PIC X(02) VALUE '00'.
+       77  WS-EVAL-REJECT-STATUS           PIC X(02) VALUE '00'.
+       77  WS-EVAL-CHKPT-STATUS            PIC X(02) VALUE '00'.
+       77  WS-EVAL-AUDIT-STATUS            PIC X(02) VALUE '00'.
+       77  WS-EVAL-SYSIN-STATUS            PIC X(02) VALUE '00'.
+       77  WS-RUN-DATE                     PIC 9(06) VALUE ZERO.
+       77  WS-RUN-TIME                     PIC 9(06) VALUE ZERO.
+       77  WS-RUN-MODE-SWITCH              PIC X(01) VALUE 'B'.
+           88  WS-RUN-MODE-REPORT-ONLY                   VALUE 'R'.
+           88  WS-RUN-MODE-REJECT-AND-RPT                VALUE 'B'.
+       77  WS-CHKPT-EOF-SWITCH             PIC X(01) VALUE 'N'.
+           88  WS-CHKPT-EOF-ON                           VALUE 'Y'.
+       77  WS-CHKPT-FOUND-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-CHKPT-RECORD-FOUND                     VALUE 'Y'.
+
+      *  FIRST BYTE OF EACH 133-BYTE LINE IS THE ASA CARRIAGE-CONTROL
+      *  CHARACTER, NOT PRINT DATA - VALUE SPACE MEANS "SPACE ONE
+      *  LINE BEFORE PRINTING".
+       01  WS-RPT-TITLE-LINE.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  FILLER                      PIC X(20)
+                   VALUE 'EVAL SUMMARY REPORT'.
+           05  FILLER                      PIC X(112) VALUE SPACES.
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-RPT-LABEL                PIC X(20).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-RPT-VALUE                PIC Z(10)9.
+           05  FILLER                      PIC X(99) VALUE SPACES.
        PROCEDURE DIVISION.
-           PERFORM UNTIL EXIT
-               GO TO PAR1
-           END-PERFORM.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF-SWITCH-ON.
+           PERFORM PAR1 THRU PAR1-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT EVAL-IN.
+           OPEN OUTPUT EVAL-RPT.
+           OPEN OUTPUT EVAL-REJECT.
+           OPEN EXTEND EVAL-AUDIT.
+           OPEN INPUT EVAL-SYSIN.
+           IF WS-EVAL-IN-STATUS NOT = '00'
+                   OR WS-EVAL-RPT-STATUS NOT = '00'
+                   OR WS-EVAL-REJECT-STATUS NOT = '00'
+                   OR WS-EVAL-AUDIT-STATUS NOT = '00'
+                   OR WS-EVAL-SYSIN-STATUS NOT = '00'
+               GO TO 9999-ABEND
+           END-IF.
+           PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+           PERFORM 1150-OPEN-CHECKPOINT-FILE THRU 1150-EXIT.
+           PERFORM 2100-READ-EVAL-IN THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-CONTROL-CARD.
+           READ EVAL-SYSIN
+               AT END
+                   GO TO 9999-ABEND
+           END-READ.
+           CLOSE EVAL-SYSIN.
+           SET WS-RUN-MODE-REJECT-AND-RPT TO TRUE.
+           IF EVAL-CTL-MODE-REPORT-ONLY
+               SET WS-RUN-MODE-REPORT-ONLY TO TRUE
+           END-IF.
+           MOVE EVAL-CTL-NUM1-MIN-LIMIT TO WS-NUM1-MIN-LIMIT.
+           MOVE EVAL-CTL-NUM1-MAX-LIMIT TO WS-NUM1-MAX-LIMIT.
+           MOVE EVAL-CTL-RESTART-CHECKPT-NBR
+               TO WS-RESTART-CHECKPOINT-NBR.
+           MOVE EVAL-CTL-EVAL-THRESHOLD TO WS-EVAL-THRESHOLD.
+       1100-EXIT.
+           EXIT.
+
+       1150-OPEN-CHECKPOINT-FILE.
+           IF WS-RESTART-CHECKPOINT-NBR > ZERO
+               PERFORM 1160-RESTORE-CHECKPOINT THRU 1160-EXIT
+           ELSE
+               OPEN OUTPUT EVAL-CHKPT
+               IF WS-EVAL-CHKPT-STATUS NOT = '00'
+                   GO TO 9999-ABEND
+               END-IF
+           END-IF.
+       1150-EXIT.
+           EXIT.
+
+       1160-RESTORE-CHECKPOINT.
+           OPEN INPUT EVAL-CHKPT.
+           IF WS-EVAL-CHKPT-STATUS NOT = '00'
+               GO TO 9999-ABEND
+           END-IF.
+           PERFORM 1170-READ-CHECKPOINT THRU 1170-EXIT
+               UNTIL WS-CHKPT-EOF-ON OR WS-CHKPT-RECORD-FOUND.
+           IF NOT WS-CHKPT-RECORD-FOUND
+               GO TO 9999-ABEND
+           END-IF.
+           MOVE EVAL-CHKPT-RECORDS-READ TO WS-RECORDS-READ.
+           MOVE EVAL-CHKPT-RECORDS-REJ TO WS-RECORDS-REJECTED.
+           MOVE EVAL-CHKPT-NUM1-TOTAL TO WS-NUM1-TOTAL.
+           MOVE EVAL-CHKPT-NUM1-MIN TO WS-NUM1-MIN.
+           MOVE EVAL-CHKPT-NUM1-MAX TO WS-NUM1-MAX.
+           MOVE EVAL-CHKPT-CHECKPOINTS TO WS-CHECKPOINTS-WRITTEN.
+           CLOSE EVAL-CHKPT.
+           OPEN EXTEND EVAL-CHKPT.
+           IF WS-EVAL-CHKPT-STATUS NOT = '00'
+               GO TO 9999-ABEND
+           END-IF.
+       1160-EXIT.
+           EXIT.
+
+       1170-READ-CHECKPOINT.
+           READ EVAL-CHKPT
+               AT END
+                   SET WS-CHKPT-EOF-ON TO TRUE
+           END-READ.
+           IF NOT WS-CHKPT-EOF-ON
+                   AND EVAL-CHKPT-COUNT = WS-RESTART-CHECKPOINT-NBR
+               SET WS-CHKPT-RECORD-FOUND TO TRUE
+           END-IF.
+       1170-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           IF WS-CHECKPOINT-COUNT > WS-RESTART-CHECKPOINT-NBR
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM 2200-VALIDATE-NUM1 THRU 2200-EXIT
+               IF WS-NUM1-IS-VALID
+                   CALL 'EVALRULE' USING WS-NUM1 WS-EVAL-RESULT-FLAG
+                       WS-EVAL-THRESHOLD
+                   IF WS-EVAL-PASSED
+                       ADD WS-NUM1 TO WS-NUM1-TOTAL
+                       IF WS-NUM1 < WS-NUM1-MIN
+                           MOVE WS-NUM1 TO WS-NUM1-MIN
+                       END-IF
+                       IF WS-NUM1 > WS-NUM1-MAX
+                           MOVE WS-NUM1 TO WS-NUM1-MAX
+                       END-IF
+                   ELSE
+                       MOVE 'EV' TO WS-REJECT-REASON-CODE
+                       MOVE 'NUM1 FAILED EVALUATION RULE' TO
+                           WS-REJECT-REASON-TEXT
+                       PERFORM 2300-HANDLE-EXCEPTION THRU 2300-EXIT
+                   END-IF
+               ELSE
+                   PERFORM 2300-HANDLE-EXCEPTION THRU 2300-EXIT
+               END-IF
+               PERFORM 2400-TEST-CHECKPOINT THRU 2400-EXIT
+           END-IF.
+           PERFORM 2100-READ-EVAL-IN THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EVAL-IN.
+           READ EVAL-IN
+               AT END
+                   SET WS-EOF-SWITCH-ON TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2400-TEST-CHECKPOINT.
+           DIVIDE WS-CHECKPOINT-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-DIVIDE-QUOTIENT
+               REMAINDER WS-DIVIDE-REMAINDER.
+           IF WS-DIVIDE-REMAINDER = ZERO
+               PERFORM 2410-WRITE-CHECKPOINT THRU 2410-EXIT
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+       2410-WRITE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINTS-WRITTEN.
+           MOVE WS-CHECKPOINT-COUNT TO EVAL-CHKPT-COUNT.
+           MOVE WS-RECORDS-READ TO EVAL-CHKPT-RECORDS-READ.
+           MOVE WS-RECORDS-REJECTED TO EVAL-CHKPT-RECORDS-REJ.
+           MOVE WS-NUM1-TOTAL TO EVAL-CHKPT-NUM1-TOTAL.
+           MOVE WS-NUM1-MIN TO EVAL-CHKPT-NUM1-MIN.
+           MOVE WS-NUM1-MAX TO EVAL-CHKPT-NUM1-MAX.
+           MOVE WS-CHECKPOINTS-WRITTEN TO EVAL-CHKPT-CHECKPOINTS.
+           WRITE EVAL-CHKPT-RECORD.
+       2410-EXIT.
+           EXIT.
+
+       2200-VALIDATE-NUM1.
+           SET WS-NUM1-IS-VALID TO TRUE.
+           IF EVAL-IN-NUM1 NOT NUMERIC
+               SET WS-NUM1-IS-INVALID TO TRUE
+               MOVE 'NN' TO WS-REJECT-REASON-CODE
+               MOVE 'NUM1 IS NOT NUMERIC' TO WS-REJECT-REASON-TEXT
+           ELSE
+               MOVE EVAL-IN-NUM1 TO WS-NUM1
+               IF WS-NUM1 < WS-NUM1-MIN-LIMIT
+                       OR WS-NUM1 > WS-NUM1-MAX-LIMIT
+                   SET WS-NUM1-IS-INVALID TO TRUE
+                   MOVE 'RG' TO WS-REJECT-REASON-CODE
+                   MOVE 'NUM1 OUTSIDE BUSINESS RANGE' TO
+                       WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-HANDLE-EXCEPTION.
+           ADD 1 TO WS-RECORDS-REJECTED.
+           IF WS-RUN-MODE-REJECT-AND-RPT
+               MOVE EVAL-IN-BATCH-NBR TO EVAL-REJECT-BATCH-NBR
+               MOVE EVAL-IN-SEQ-NBR TO EVAL-REJECT-SEQ-NBR
+               MOVE EVAL-IN-NUM1 TO EVAL-REJECT-NUM1
+               MOVE WS-REJECT-REASON-CODE TO EVAL-REJECT-REASON-CODE
+               MOVE WS-REJECT-REASON-TEXT TO EVAL-REJECT-REASON-TEXT
+               WRITE EVAL-REJECT-RECORD
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       8000-WRITE-SUMMARY-REPORT.
+           WRITE EVAL-RPT-RECORD FROM WS-RPT-TITLE-LINE.
+           MOVE 'RECORDS READ' TO WS-RPT-LABEL.
+           MOVE WS-RECORDS-READ TO WS-RPT-VALUE.
+           WRITE EVAL-RPT-RECORD FROM WS-RPT-DETAIL-LINE.
+           MOVE 'RECORDS REJECTED' TO WS-RPT-LABEL.
+           MOVE WS-RECORDS-REJECTED TO WS-RPT-VALUE.
+           WRITE EVAL-RPT-RECORD FROM WS-RPT-DETAIL-LINE.
+           MOVE 'NUM1 TOTAL' TO WS-RPT-LABEL.
+           MOVE WS-NUM1-TOTAL TO WS-RPT-VALUE.
+           WRITE EVAL-RPT-RECORD FROM WS-RPT-DETAIL-LINE.
+           MOVE 'NUM1 MINIMUM' TO WS-RPT-LABEL.
+           MOVE WS-NUM1-MIN TO WS-RPT-VALUE.
+           WRITE EVAL-RPT-RECORD FROM WS-RPT-DETAIL-LINE.
+           MOVE 'NUM1 MAXIMUM' TO WS-RPT-LABEL.
+           MOVE WS-NUM1-MAX TO WS-RPT-VALUE.
+           WRITE EVAL-RPT-RECORD FROM WS-RPT-DETAIL-LINE.
+           MOVE 'CHECKPOINTS TAKEN' TO WS-RPT-LABEL.
+           MOVE WS-CHECKPOINTS-WRITTEN TO WS-RPT-VALUE.
+           WRITE EVAL-RPT-RECORD FROM WS-RPT-DETAIL-LINE.
+       8000-EXIT.
+           EXIT.
+
+       8100-WRITE-AUDIT-TRAIL.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-DATE TO EVAL-AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME TO EVAL-AUDIT-RUN-TIME.
+           MOVE WS-RECORDS-READ TO EVAL-AUDIT-RECORDS-READ.
+           MOVE WS-RECORDS-REJECTED TO EVAL-AUDIT-RECORDS-REJ.
+           MOVE WS-CHECKPOINTS-WRITTEN TO EVAL-AUDIT-CHECKPT-COUNT.
+           WRITE EVAL-AUDIT-RECORD.
+       8100-EXIT.
+           EXIT.
+
        PAR1.
-           STOP RUN.
\ No newline at end of file
+           PERFORM 8000-WRITE-SUMMARY-REPORT THRU 8000-EXIT.
+           PERFORM 8100-WRITE-AUDIT-TRAIL THRU 8100-EXIT.
+           CLOSE EVAL-IN.
+           CLOSE EVAL-RPT.
+           CLOSE EVAL-REJECT.
+           CLOSE EVAL-CHKPT.
+           CLOSE EVAL-AUDIT.
+           MOVE ZERO TO RETURN-CODE.
+           IF WS-RECORDS-REJECTED > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       PAR1-EXIT.
+           EXIT.
+
+       9999-ABEND.
+           MOVE 8 TO RETURN-CODE.
+           STOP RUN.
